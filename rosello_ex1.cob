@@ -9,7 +9,62 @@
 
         ENVIRONMENT DIVISION.
 
+        INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                *>daily data file na pinagsasave-an ng huling na-enter na NUM set
+                SELECT OPTIONAL NUMFILE ASSIGN TO "NUMDATA.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS NUM-FILE-STATUS.
+
+                *>audit trail ng mga rejected entries at (mamaya) lahat ng choices/values
+                SELECT OPTIONAL AUDITFILE ASSIGN TO "AUDITLOG.TXT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS AUDIT-FILE-STATUS.
+
+                *>printable hardcopy ng ordered pair result, para may maifile pagkatapos ng session
+                SELECT OPTIONAL REPORTFILE ASSIGN TO "RPTFILE.TXT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS REPORT-FILE-STATUS.
+
+                *>transaction extract na pinagkukunan ng 5 digits kapag BATCH run, walang taong naka-ACCEPT
+                SELECT OPTIONAL TRANFILE ASSIGN TO "TRANIN.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS TRAN-FILE-STATUS.
+
+                *>checkpoint ng kasalukuyang progreso sa Fill_Array, para hindi mawala ang partial entry
+                SELECT OPTIONAL CKPTFILE ASSIGN TO "CKPT.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS CKPT-FILE-STATUS.
+
+                *>CSV extract ng NUM array at OP/GreatestRatio result, para sa pick-up ng downstream reporting system
+                SELECT OPTIONAL EXTRACTFILE ASSIGN TO "EXTRACT.CSV"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS EXTRACT-FILE-STATUS.
+
         DATA DIVISION. *> THIS IS WHERE VARIABLE AND ARRAY DECLARATION HAPPENS
+            FILE SECTION.
+            FD  NUMFILE.
+            01  NUM-FILE-RECORD.
+                05  NUM-FILE-DIGIT OCCURS 5 TIMES PIC 9(1).
+
+            FD  AUDITFILE.
+            01  AUDIT-RECORD PIC X(80).
+
+            FD  REPORTFILE.
+            01  REPORT-RECORD PIC X(100).
+
+            FD  TRANFILE.
+            01  TRAN-RECORD.
+                05  TRAN-DIGIT PIC 9(1).
+
+            FD  CKPTFILE.
+            01  CKPT-RECORD.
+                05  CKPT-COUNTER PIC 9(1).
+                05  CKPT-DIGIT OCCURS 5 TIMES PIC 9(1).
+
+            FD  EXTRACTFILE.
+            01  EXTRACT-RECORD PIC X(80).
+
             WORKING-STORAGE SECTION.
             77 CHOICE PIC 9(2).
             77 Current PIC 9. *>this is to point the current number in the outer loop that will be used for getting the greatest ratio
@@ -19,21 +74,209 @@
             77 COUNTER3 PIC 9 VALUE 1.
             77 diff PIC 9 VALUE 1.
             77 GreatestRatio PIC 9(2)V9(2) VALUE 0. *>storage ng greatest ratio
-            77 temp PIC 9 VALUE 0. *> temporary storage nung greatest ratio ng current na nasa loop para icompare sa value ng variable na greatest ratio
+            77 temp PIC 9(2)V9(2) VALUE 0. *> temporary storage nung greatest ratio ng current na nasa loop para icompare sa value ng variable na greatest ratio - dalawang decimal place, tugma sa GreatestRatio
             *>for arrays nung 5 positive one-digit
             01 NUM OCCURS 5 TIMES PIC 9(1).
-            01 OP OCCURS 2 TIMES PIC 9(1). *>array to store 'yung ordered pair na may greatest ratio
+            01 OP OCCURS 2 TIMES PIC 9(1) VALUE 0. *>array to store 'yung ordered pair na may greatest ratio; VALUE 0 para may tamang ASCII zero bytes kahit hindi pa na-compute, hindi low-values
+
+            *>para malaman kung na-fill na ang NUM sa run na ito o kailangan pa i-load galing sa NUMDATA.DAT
+            77 NUM-LOADED-SW PIC X VALUE "N".
+            77 LOAD-CHOICE PIC X.
+            77 NUM-FILE-STATUS PIC XX.
+            *>para malaman kung totoong na-compute na ang OP/GreatestRatio ng kasalukuyang NUM set (hindi lang VALUE 0 default)
+            77 RATIO-READY-SW PIC X VALUE "N".
+
+            *>para sa audit trail ng rejected entries, choices, at values
+            77 AUDIT-FILE-STATUS PIC XX.
+            77 AUDIT-MESSAGE PIC X(80).
+            77 AUDIT-TIME PIC 9(8).
+
+            *>para sa printable report (RPTFILE.TXT) ng ordered pair result
+            77 REPORT-FILE-STATUS PIC XX.
+            *>X(100) para hindi ma-truncate ang header line (">= 88 bytes kasama ang RUN-DATE/OPERATOR-ID")
+            77 REPORT-LINE PIC X(100).
+            77 REPORT-PTR PIC 9(3) VALUE 1.
+            77 RPT-INDEX PIC 9(2) VALUE 1.
+            77 OPERATOR-ID PIC X(20) VALUE SPACES.
+            77 RUN-DATE PIC 9(8) VALUE 0.
+            *>itinatala ang bawat CHOICE na pinili sa MENUDISPLAY, para kasama sa header ng report
+            01 CHOICE-HISTORY OCCURS 20 TIMES PIC 9(2).
+            77 CHOICE-HIST-COUNT PIC 9(2) VALUE 0.
+
+            *>para sa unattended/batch run na galing sa TRANIN.DAT sa halip na ACCEPT sa terminal
+            77 TRAN-FILE-STATUS PIC XX.
+            *>hiwalay sa TRAN-FILE-STATUS (na awtomatikong pinapalitan ng bawat READ) - nagla-latch hanggang matapos ang buong BATCH run
+            77 TRAN-EOF-SW PIC X VALUE "N".
+            *>kung na-default (hindi galing sa TRANIN.DAT) ang NUM(COUNTER) na ito, para may hiwalay na audit entry
+            77 TRAN-DEFAULTED-SW PIC X VALUE "N".
+            77 RUN-PARM PIC X(40).
+            77 RUN-MODE PIC X(5) VALUE "INTER".
+            77 BATCH-SET-PARM PIC X(2).
+            77 BATCH-SET-NUM PIC 9(2).
+
+            *>para sa checkpoint/restart sa loob ng Fill_Array, kapag naabala bago matapos ang 5 digits
+            77 CKPT-FILE-STATUS PIC XX.
+            77 START-COUNTER PIC 9 VALUE 1.
+            77 CKPT-IDX PIC 9 VALUE 1.
+
+            *>para sa maraming NUM set bawat run - isang set result bawat Fill_Array/Ordered_Pair cycle
+            77 SET-COUNT PIC 9(2) VALUE 1.
+            77 SET-INDEX PIC 9(2) VALUE 1.
+            01 SET-RESULTS OCCURS 20 TIMES.
+                05 SET-OP1 PIC 9(1).
+                05 SET-OP2 PIC 9(1).
+                05 SET-RATIO PIC 9(2)V9(2).
+
+            *>para sa full ranked ratio report - lahat ng pares ng NUM elements, pinagsunod-sunod pababa
+            01 RATIO-RESULTS OCCURS 20 TIMES.
+                05 RATIO-OP1 PIC 9(1).
+                05 RATIO-OP2 PIC 9(1).
+                05 RATIO-VALUE PIC 9(2)V9(2).
+            77 RATIO-COUNT PIC 9(2) VALUE 0.
+            77 RANK-I PIC 9(2) VALUE 1.
+            77 RANK-J PIC 9(2) VALUE 1.
+            77 RANK-TEMP-OP1 PIC 9(1).
+            77 RANK-TEMP-OP2 PIC 9(1).
+            77 RANK-TEMP-VAL PIC 9(2)V9(2).
+            *>sariling scratch variable ng Full_Ratio_Report, hiwalay sa temp ng Ordered_Pair
+            77 RATIO-TEMP PIC 9(2)V9(2) VALUE 0.
+            *>edited picture para may makitang tuldok (decimal point) sa report/console, hindi lang raw digits
+            77 RATIO-DISPLAY PIC Z9.99.
+            *>walang zero-suppression, iba sa RATIO-DISPLAY - para walang naiiwang leading space sa CSV field
+            77 RATIO-CSV-DISPLAY PIC 9(2).99.
+
+            *>para sa CSV extract papunta sa EXTRACT.CSV, para sa pick-up ng downstream reporting system
+            77 EXTRACT-FILE-STATUS PIC XX.
+            77 EXTRACT-LINE PIC X(80).
+            77 EXTRACT-PTR PIC 9(3) VALUE 1.
+            77 EXT-INDEX PIC 9(2) VALUE 1.
+            77 EXTRACT-NEW-SW PIC X VALUE "N".
+
+            *>para sa numeric-format check sa Fill_Array, bukod sa range/zero check
+            77 NUM-INPUT PIC X.
 
         PROCEDURE DIVISION .
+        *>tinitingnan kung may run parameter na "BATCH" (hal. mula sa JCL/scheduler) para sa unattended run
+        Startup.
+            ACCEPT RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT RUN-PARM FROM COMMAND-LINE
+            IF RUN-PARM(1:5) = "BATCH"
+                MOVE "BATCH" TO RUN-MODE
+                MOVE "BATCH" TO OPERATOR-ID
+                PERFORM Get_Batch_Set_Count
+                OPEN INPUT TRANFILE
+                PERFORM VARYING SET-INDEX FROM 1 BY 1
+                        UNTIL SET-INDEX > SET-COUNT
+                    PERFORM Fill_Array
+                    PERFORM Ordered_Pair
+                    MOVE OP(1) TO SET-OP1(SET-INDEX)
+                    MOVE OP(2) TO SET-OP2(SET-INDEX)
+                    MOVE GreatestRatio TO SET-RATIO(SET-INDEX)
+                END-PERFORM
+                PERFORM Print
+                IF SET-COUNT > 1
+                    PERFORM Print_Summary_Page
+                END-IF
+                CLOSE TRANFILE
+                STOP RUN
+            END-IF.
+            DISPLAY "HOW MANY NUM SETS TO PROCESS TODAY (1-20)? "
+                WITH NO ADVANCING
+            ACCEPT SET-COUNT
+            PERFORM UNTIL SET-COUNT NOT > 20 *>SET-RESULTS/RATIO-RESULTS ay OCCURS 20 lang, kaya hindi pwedeng lumagpas
+                DISPLAY "INVALID, MAX IS 20. HOW MANY NUM SETS (1-20)? "
+                    WITH NO ADVANCING
+                ACCEPT SET-COUNT
+            END-PERFORM.
+            IF SET-COUNT > 1
+                *>kunin muna ang OPERATOR-ID bago mag-loop, para tama na ang header ng bawat Write_Report sa Multi_Set_Run
+                PERFORM Get_Operator_Id
+                MOVE "MULTI" TO RUN-MODE
+                PERFORM Multi_Set_Run
+                MOVE "INTER" TO RUN-MODE
+            ELSE
+                MOVE 1 TO SET-COUNT
+            END-IF
+            PERFORM MENUDISPLAY.
+
+        *>itanong ang OPERATOR-ID kapag wala pa, para laging tama ang header sa report/audit
+        Get_Operator_Id.
+            IF OPERATOR-ID = SPACES *>unang beses lang itatanong ang operator ID
+                DISPLAY "Operator ID: " WITH NO ADVANCING
+                ACCEPT OPERATOR-ID
+            END-IF.
+
+        *>kinukuha ang bilang ng sets mula sa 2nd token ng command line (hal. "BATCH 3"), default 1 kapag wala
+        Get_Batch_Set_Count.
+            MOVE 1 TO SET-COUNT
+            MOVE RUN-PARM(7:2) TO BATCH-SET-PARM
+            *>kapag iisang digit lang ang natanggap (hal. "3 "), i-right-justify/zero-fill muna bago ang NUMERIC test
+            IF BATCH-SET-PARM(1:1) NOT = SPACE
+                    AND BATCH-SET-PARM(2:1) = SPACE
+                MOVE BATCH-SET-PARM(1:1) TO BATCH-SET-PARM(2:1)
+                MOVE "0" TO BATCH-SET-PARM(1:1)
+            END-IF.
+            IF BATCH-SET-PARM IS NUMERIC
+                MOVE BATCH-SET-PARM TO BATCH-SET-NUM
+                IF BATCH-SET-NUM > 20
+                    MOVE 20 TO SET-COUNT *>clamp sa max na 20, dahil OCCURS 20 lang ang SET-RESULTS table
+                ELSE
+                    IF BATCH-SET-NUM > 0
+                        MOVE BATCH-SET-NUM TO SET-COUNT
+                    END-IF
+                END-IF
+            END-IF.
+
+        *>paulit-ulit na Fill_Array/Ordered_Pair bawat set, hanggang sa maabot ang SET-COUNT
+        Multi_Set_Run.
+            PERFORM VARYING SET-INDEX FROM 1 BY 1
+                    UNTIL SET-INDEX > SET-COUNT
+                DISPLAY " "
+                DISPLAY "===== SET " SET-INDEX " OF " SET-COUNT " ====="
+                PERFORM Fill_Array
+                PERFORM Ordered_Pair
+                MOVE OP(1) TO SET-OP1(SET-INDEX)
+                MOVE OP(2) TO SET-OP2(SET-INDEX)
+                MOVE GreatestRatio TO SET-RATIO(SET-INDEX)
+            END-PERFORM.
+            PERFORM Print_Summary_Page.
+
+        *>control page na naglilista ng OP(1)/OP(2)/GreatestRatio ng bawat set na naproseso sa run na ito
+        Print_Summary_Page.
+            DISPLAY " ".
+            DISPLAY "===== MULTI-SET SUMMARY CONTROL PAGE =====".
+            PERFORM VARYING SET-INDEX FROM 1 BY 1
+                    UNTIL SET-INDEX > SET-COUNT
+                MOVE SET-RATIO(SET-INDEX) TO RATIO-DISPLAY
+                DISPLAY "SET " SET-INDEX ": (" SET-OP1(SET-INDEX) ","
+                    SET-OP2(SET-INDEX) ") RATIO=" RATIO-DISPLAY
+            END-PERFORM.
+
         MENUDISPLAY. *>to display menu
+            PERFORM Get_Operator_Id.
             DISPLAY " ".
             DISPLAY "===========>> MENU <<===========".
             DISPLAY "[1] Fill Array ".
             DISPLAY "[2] Print Array ".
             DISPLAY "[3] Ordered Pair with Greatest Ratio".
-            DISPLAY "[4] Exit"
+            DISPLAY "[4] Full Ranked Ratio Report".
+            DISPLAY "[5] Export NUM/OP/Ratio to EXTRACT.CSV".
+            DISPLAY "[6] Exit"
             DISPLAY "Choice : " WITH NO ADVANCING.
             ACCEPT CHOICE.
+            IF CHOICE-HIST-COUNT < 20 *>itala ang choice sa history para makasama sa report header
+                ADD 1 TO CHOICE-HIST-COUNT
+                MOVE CHOICE TO CHOICE-HISTORY(CHOICE-HIST-COUNT)
+            END-IF.
+            MOVE SPACES TO AUDIT-MESSAGE
+            STRING "MENU CHOICE: " DELIMITED BY SIZE
+                   CHOICE DELIMITED BY SIZE
+                   " (OPERATOR " DELIMITED BY SIZE
+                   OPERATOR-ID DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                INTO AUDIT-MESSAGE
+            END-STRING
+            PERFORM Write_Audit_Line.
             PERFORM Check_choice.
 
         Check_choice.
@@ -45,6 +288,10 @@
                 WHEN 3
                     PERFORM Ordered_Pair
                 WHEN 4
+                    PERFORM Full_Ratio_Report
+                WHEN 5
+                    PERFORM Export_Extract
+                WHEN 6
                     STOP RUN *>to terminate the program
                 WHEN OTHER
                     PERFORM Error_message
@@ -71,18 +318,309 @@
             DISPLAY "INVALID INPUT!"
             PERFORM MENUDISPLAY.
 
+        *>isulat ang laman ng AUDIT-MESSAGE papunta sa AUDITLOG.TXT, dinadagdag lang (extend)
+        Write_Audit_Line.
+            OPEN EXTEND AUDITFILE
+            IF AUDIT-FILE-STATUS = "35"
+                OPEN OUTPUT AUDITFILE
+            END-IF
+            ACCEPT AUDIT-TIME FROM TIME
+            MOVE SPACES TO AUDIT-RECORD
+            STRING AUDIT-TIME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   AUDIT-MESSAGE DELIMITED BY SIZE
+                INTO AUDIT-RECORD
+            END-STRING
+            WRITE AUDIT-RECORD
+            CLOSE AUDITFILE.
+
+        *>printable hardcopy ng ordered pair result papunta sa RPTFILE.TXT - header, CHOICE history, NUM, OP, GreatestRatio
+        Write_Report.
+            OPEN EXTEND REPORTFILE
+            IF REPORT-FILE-STATUS = "35"
+                OPEN OUTPUT REPORTFILE
+            END-IF
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE 1 TO REPORT-PTR
+            STRING "===== ORDERED PAIR REPORT - RUN DATE "
+                       DELIMITED BY SIZE
+                   RUN-DATE DELIMITED BY SIZE
+                   " - OPERATOR " DELIMITED BY SIZE
+                   OPERATOR-ID DELIMITED BY SIZE
+                   " =====" DELIMITED BY SIZE
+                INTO REPORT-LINE WITH POINTER REPORT-PTR
+            END-STRING
+            WRITE REPORT-RECORD FROM REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE 1 TO REPORT-PTR
+            IF RUN-MODE = "INTER"
+                STRING "CHOICE HISTORY:" DELIMITED BY SIZE
+                    INTO REPORT-LINE WITH POINTER REPORT-PTR
+                END-STRING
+                PERFORM VARYING RPT-INDEX FROM 1 BY 1
+                        UNTIL RPT-INDEX > CHOICE-HIST-COUNT
+                    STRING " " DELIMITED BY SIZE
+                           CHOICE-HISTORY(RPT-INDEX) DELIMITED BY SIZE
+                        INTO REPORT-LINE WITH POINTER REPORT-PTR
+                    END-STRING
+                END-PERFORM
+            ELSE
+                *>walang menu choice na nire-record sa BATCH/MULTI run mode - relabel imbes na blangkong "CHOICE HISTORY:"
+                STRING "CHOICE HISTORY: N/A (" DELIMITED BY SIZE
+                       RUN-MODE DELIMITED BY SIZE
+                       " RUN)" DELIMITED BY SIZE
+                    INTO REPORT-LINE WITH POINTER REPORT-PTR
+                END-STRING
+            END-IF
+            WRITE REPORT-RECORD FROM REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE 1 TO REPORT-PTR
+            STRING "NUM ARRAY: " DELIMITED BY SIZE
+                INTO REPORT-LINE WITH POINTER REPORT-PTR
+            END-STRING
+            PERFORM VARYING RPT-INDEX FROM 1 BY 1 UNTIL RPT-INDEX > 5
+                STRING NUM(RPT-INDEX) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                    INTO REPORT-LINE WITH POINTER REPORT-PTR
+                END-STRING
+            END-PERFORM
+            WRITE REPORT-RECORD FROM REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE GreatestRatio TO RATIO-DISPLAY
+            STRING "ORDERED PAIR: (" DELIMITED BY SIZE
+                   OP(1) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   OP(2) DELIMITED BY SIZE
+                   ") GREATEST RATIO: " DELIMITED BY SIZE
+                   RATIO-DISPLAY DELIMITED BY SIZE
+                INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-RECORD FROM REPORT-LINE
+
+            CLOSE REPORTFILE.
+
+        *>hiwalay na numeric-format check bago ang zero/range check - parang Error_message pero para sa NUM entry
+        Accept_Valid_Digit.
+            ACCEPT NUM-INPUT
+            PERFORM UNTIL NUM-INPUT IS NUMERIC
+                MOVE SPACES TO AUDIT-MESSAGE
+                STRING "REJECTED NON-NUMERIC AT NUM(" DELIMITED BY SIZE
+                       COUNTER DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                    INTO AUDIT-MESSAGE
+                END-STRING
+                PERFORM Write_Audit_Line
+                DISPLAY "INVALID INPUT! NOT A DIGIT, ENTER 0-9: "
+                    WITH NO ADVANCING
+                ACCEPT NUM-INPUT
+            END-PERFORM.
+            MOVE NUM-INPUT TO NUM(COUNTER).
+
         *>to repeatedly ask users for 5 times for digits to be stored in the array
         Fill_Array.
             DISPLAY " ".
-            DISPLAY "FILL ARRAY (Input 1 digit per element) ".
-            PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 5 *>using a for loop 
-                DISPLAY "Enter a positive one-digit: " WITH NO ADVANCING
-                ACCEPT NUM(COUNTER) *>accepts the input of user and store it in array with index of the ith of loop
+            MOVE 1 TO START-COUNTER
+            IF RUN-MODE = "BATCH"
+                DISPLAY "FILL ARRAY (Reading 5 digits from TRANIN.DAT) "
+            ELSE
+                DISPLAY "FILL ARRAY (Input 1 digit per element) "
+                IF RUN-MODE = "INTER"
+                    PERFORM Load_Checkpoint *>itanong kung may naiwang partial entry na ipagpapatuloy
+                END-IF
+            END-IF.
+            PERFORM VARYING COUNTER FROM START-COUNTER BY 1 *>using a for loop
+                    UNTIL COUNTER > 5
+                IF RUN-MODE = "BATCH"
+                    PERFORM Read_Tran_Digit
+                ELSE
+                    DISPLAY "Enter a positive one-digit: "
+                        WITH NO ADVANCING
+                    PERFORM Accept_Valid_Digit *>hiwalay na pinanggagalingan ang numeric-format check, bago pa dumating sa zero/range check
+                    PERFORM UNTIL NUM(COUNTER) NOT = 0 *>zero is not a positive one-digit, kaya i-reject at i-reprompt
+                        MOVE SPACES TO AUDIT-MESSAGE
+                        STRING "REJECTED ZERO AT NUM(" DELIMITED BY SIZE
+                               COUNTER DELIMITED BY SIZE
+                               ")" DELIMITED BY SIZE
+                            INTO AUDIT-MESSAGE
+                        END-STRING
+                        PERFORM Write_Audit_Line
+                        DISPLAY "ZERO NOT ALLOWED, ENTER 1-9: "
+                            WITH NO ADVANCING
+                        PERFORM Accept_Valid_Digit
+                    END-PERFORM
+                    MOVE SPACES TO AUDIT-MESSAGE
+                    STRING "ENTERED NUM(" DELIMITED BY SIZE
+                           COUNTER DELIMITED BY SIZE
+                           ") = " DELIMITED BY SIZE
+                           NUM(COUNTER) DELIMITED BY SIZE
+                        INTO AUDIT-MESSAGE
+                    END-STRING
+                    PERFORM Write_Audit_Line
+                    PERFORM Save_Checkpoint *>itala ang progreso hanggang dito, sakaling maabala bago matapos
+                END-IF
             END-PERFORM.
-            PERFORM MENUDISPLAY. *>call again the menudisplay
+            IF RUN-MODE NOT = "BATCH"
+                PERFORM Clear_Checkpoint *>kumpleto na ang 5 digits, wala nang partial entry na ipagpapatuloy
+            END-IF.
+            MOVE "Y" TO NUM-LOADED-SW
+            MOVE "N" TO RATIO-READY-SW *>bagong NUM set, kaya hindi pa valid ang dati (kung meron man) na OP/GreatestRatio
+            PERFORM Save_Num_Record *>isave ang bagong na-fill na set para di na kailangan i-retype next run
+            IF RUN-MODE = "INTER"
+                PERFORM MENUDISPLAY *>call again the menudisplay
+            END-IF.
+
+        *>itinitingnan kung may checkpoint na natitira sa CKPT.DAT, at kung oo, inaalok ang pag-resume dito
+        Load_Checkpoint.
+            OPEN INPUT CKPTFILE
+            IF CKPT-FILE-STATUS = "00"
+                READ CKPTFILE
+                    NOT AT END
+                        IF CKPT-COUNTER > 0 AND CKPT-COUNTER < 5
+                            DISPLAY "PARTIAL ENTRY FOUND, " CKPT-COUNTER
+                                " DIGIT(S) ALREADY SAVED."
+                            DISPLAY "RESUME FROM THERE? (Y/N): "
+                                WITH NO ADVANCING
+                            ACCEPT LOAD-CHOICE
+                            IF LOAD-CHOICE = "Y" OR LOAD-CHOICE = "y"
+                                MOVE CKPT-DIGIT(1) TO NUM(1)
+                                MOVE CKPT-DIGIT(2) TO NUM(2)
+                                MOVE CKPT-DIGIT(3) TO NUM(3)
+                                MOVE CKPT-DIGIT(4) TO NUM(4)
+                                MOVE CKPT-DIGIT(5) TO NUM(5)
+                                COMPUTE START-COUNTER = CKPT-COUNTER + 1
+                            END-IF
+                        END-IF
+                END-READ
+            END-IF.
+            CLOSE CKPTFILE.
+
+        *>isulat sa CKPT.DAT kung hanggang saang NUM element na ang natapos, kasama ang mga nailagay na digit
+        Save_Checkpoint.
+            MOVE ZEROS TO CKPT-RECORD *>punuin muna ng zero ang buong record, kasama ang mga hindi pa na-fill na NUM
+            MOVE COUNTER TO CKPT-COUNTER
+            PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                    UNTIL CKPT-IDX > COUNTER
+                MOVE NUM(CKPT-IDX) TO CKPT-DIGIT(CKPT-IDX)
+            END-PERFORM
+            OPEN OUTPUT CKPTFILE
+            WRITE CKPT-RECORD
+            CLOSE CKPTFILE.
+
+        *>burahin ang laman ng checkpoint (CKPT-COUNTER = 0) kapag kumpleto na ang limang digit
+        Clear_Checkpoint.
+            MOVE 0 TO CKPT-COUNTER
+            MOVE 0 TO CKPT-DIGIT(1)
+            MOVE 0 TO CKPT-DIGIT(2)
+            MOVE 0 TO CKPT-DIGIT(3)
+            MOVE 0 TO CKPT-DIGIT(4)
+            MOVE 0 TO CKPT-DIGIT(5)
+            OPEN OUTPUT CKPTFILE
+            WRITE CKPT-RECORD
+            CLOSE CKPTFILE.
+
+        *>kinukuha mula sa TRANIN.DAT ang digit para sa kasalukuyang COUNTER, skinip ang zero-valued records
+        Read_Tran_Digit.
+            MOVE 0 TO NUM(COUNTER)
+            MOVE "N" TO TRAN-DEFAULTED-SW
+            IF TRAN-EOF-SW = "Y"
+                *>naubos na dati pa - huwag nang subukang mag-READ, pero itala pa rin ang exhaustion sa bawat position
+                DISPLAY "TRAN FILE EXHAUSTED AT NUM(" COUNTER ")"
+            ELSE
+                PERFORM UNTIL NUM(COUNTER) NOT = 0
+                        OR TRAN-EOF-SW = "Y"
+                    READ TRANFILE
+                        AT END
+                            MOVE "Y" TO TRAN-EOF-SW
+                            DISPLAY "TRAN FILE EXHAUSTED AT NUM("
+                                COUNTER ")"
+                        NOT AT END
+                            MOVE TRAN-DIGIT TO NUM(COUNTER)
+                            IF NUM(COUNTER) = 0
+                                MOVE SPACES TO AUDIT-MESSAGE
+                                STRING "REJECTED ZERO TRAN AT NUM("
+                                           DELIMITED BY SIZE
+                                       COUNTER DELIMITED BY SIZE
+                                       ")" DELIMITED BY SIZE
+                                    INTO AUDIT-MESSAGE
+                                END-STRING
+                                PERFORM Write_Audit_Line
+                            END-IF
+                    END-READ
+                END-PERFORM
+            END-IF.
+            IF NUM(COUNTER) = 0
+                MOVE 1 TO NUM(COUNTER) *>default kapag naubusan na ng datos ang transaction file
+                MOVE "Y" TO TRAN-DEFAULTED-SW
+            END-IF.
+            MOVE SPACES TO AUDIT-MESSAGE
+            IF TRAN-DEFAULTED-SW = "Y"
+                *>hiwalay na audit message para di malito sa tunay na datos mula sa TRANIN.DAT
+                STRING "DEFAULTED NUM(" DELIMITED BY SIZE
+                       COUNTER DELIMITED BY SIZE
+                       ") = 1 (TRAN FILE EXHAUSTED)" DELIMITED BY SIZE
+                    INTO AUDIT-MESSAGE
+                END-STRING
+            ELSE
+                STRING "BATCH NUM(" DELIMITED BY SIZE
+                       COUNTER DELIMITED BY SIZE
+                       ") = " DELIMITED BY SIZE
+                       NUM(COUNTER) DELIMITED BY SIZE
+                    INTO AUDIT-MESSAGE
+                END-STRING
+            END-IF.
+            PERFORM Write_Audit_Line.
+
+        *>isulat ang kasalukuyang NUM set sa NUMDATA.DAT, dinadagdag lang (extend) kaya may history ng lahat ng runs
+        Save_Num_Record.
+            MOVE NUM(1) TO NUM-FILE-DIGIT(1)
+            MOVE NUM(2) TO NUM-FILE-DIGIT(2)
+            MOVE NUM(3) TO NUM-FILE-DIGIT(3)
+            MOVE NUM(4) TO NUM-FILE-DIGIT(4)
+            MOVE NUM(5) TO NUM-FILE-DIGIT(5)
+            OPEN EXTEND NUMFILE
+            IF NUM-FILE-STATUS = "35"
+                OPEN OUTPUT NUMFILE
+            END-IF
+            WRITE NUM-FILE-RECORD
+            CLOSE NUMFILE.
+
+        *>i-load ang pinaka-huling record sa NUMDATA.DAT papunta sa NUM array, kapalit ng bagong ACCEPT
+        Load_Last_Num_Record.
+            OPEN INPUT NUMFILE
+            IF NUM-FILE-STATUS NOT = "00"
+                DISPLAY "NO SAVED DATA FILE YET. USE FILL ARRAY FIRST."
+            ELSE
+                PERFORM UNTIL NUM-FILE-STATUS = "10"
+                    READ NUMFILE
+                        AT END
+                            MOVE "10" TO NUM-FILE-STATUS
+                        NOT AT END
+                            MOVE NUM-FILE-DIGIT(1) TO NUM(1)
+                            MOVE NUM-FILE-DIGIT(2) TO NUM(2)
+                            MOVE NUM-FILE-DIGIT(3) TO NUM(3)
+                            MOVE NUM-FILE-DIGIT(4) TO NUM(4)
+                            MOVE NUM-FILE-DIGIT(5) TO NUM(5)
+                    END-READ
+                END-PERFORM
+                MOVE "Y" TO NUM-LOADED-SW
+                CLOSE NUMFILE
+                DISPLAY "LOADED MOST RECENT SAVED SET FROM NUMDATA.DAT."
+            END-IF.
 
         *>to print the elements in the array
         Print.
+            IF NUM-LOADED-SW NOT = "Y" AND RUN-MODE = "INTER"
+                DISPLAY " "
+                DISPLAY "LOAD LAST SAVED SET? (Y/N): " WITH NO ADVANCING
+                ACCEPT LOAD-CHOICE
+                IF LOAD-CHOICE = "Y" OR LOAD-CHOICE = "y"
+                    PERFORM Load_Last_Num_Record
+                END-IF
+            END-IF.
             DISPLAY " ".
             DISPLAY "PRINT ARRAY".
 
@@ -90,30 +628,213 @@
                 DISPLAY NUM(COUNTER2), " " WITH NO ADVANCING *>display or print
             END-PERFORM.
             DISPLAY " ".
-            PERFORM MENUDISPLAY. *>call again the menudisplay
+            IF RUN-MODE = "INTER"
+                PERFORM MENUDISPLAY *>call again the menudisplay
+            END-IF.
 
         *>to get the ordered pair with the greatest ration
         *>
         Ordered_Pair.
+            IF NUM-LOADED-SW NOT = "Y" AND RUN-MODE = "INTER"
+                DISPLAY " "
+                DISPLAY "LOAD LAST SAVED SET? (Y/N): " WITH NO ADVANCING
+                ACCEPT LOAD-CHOICE
+                IF LOAD-CHOICE = "Y" OR LOAD-CHOICE = "y"
+                    PERFORM Load_Last_Num_Record
+                END-IF
+            END-IF.
             SET GreatestRatio TO 0
             *> outer loop to iterate to the first element
             PERFORM VARYING COUNTER3 FROM 1 BY 1 UNTIL COUNTER3 > 5 
                 *> move the num with index counter3 to current
                 MOVE NUM(COUNTER3) TO Current
                 *> inner loop to get the quotient of the current and it's next elements to it  
-                PERFORM VARYING diff FROM 1 BY 1 UNTIL diff > 5 
-                    *> store to temp the quotient then compare temp to greatestRatio variable to know if temp is greater than 
-                    COMPUTE temp = Current / NUM(diff) 
-                    *> if temp is greater than current value of GreatestRatio, change the Greatest Ratio value to what temp holds
-                    IF GreatestRatio < temp
-                        MOVE temp TO GreatestRatio
-                        *> to get the ordered pair, store the current value variable to the array also the current value of ith element
-                        MOVE Current TO OP(1) 
-                        MOVE NUM(diff) TO OP(2)
+                PERFORM VARYING diff FROM 1 BY 1 UNTIL diff > 5
+                    *>huwag ipares ang isang element sa sarili nito, tugma sa ginagawa ng Full_Ratio_Report
+                    IF COUNTER3 NOT = diff
+                        *> iwasan ang divide by zero kapag 0 ang laman ng NUM(diff), i-skip na lang ang divisor na iyon
+                        IF NUM(diff) = 0
+                            DISPLAY "SKIPPED ZERO DIVISOR AT NUM("
+                                diff ")"
+                        ELSE
+                            *> store to temp the quotient then compare temp to greatestRatio variable to know if temp is greater than
+                            COMPUTE temp = Current / NUM(diff)
+                            *> if temp is greater than current value of GreatestRatio, change the Greatest Ratio value to what temp holds
+                            IF GreatestRatio < temp
+                                MOVE temp TO GreatestRatio
+                                *> to get the ordered pair, store the current value variable to the array also the current value of ith element
+                                MOVE Current TO OP(1)
+                                MOVE NUM(diff) TO OP(2)
+                            END-IF
+                        END-IF
                     END-IF
                 END-PERFORM
             END-PERFORM.
+            MOVE "Y" TO RATIO-READY-SW *>totoo na ngayong na-compute ang OP/GreatestRatio para sa kasalukuyang NUM set
             DISPLAY " ".
             DISPLAY "ORDERED PAIR WITH GREATEST RATIO". *>display the ratio
             DISPLAY "(", OP(1),",", OP(2), ")".
-            PERFORM MENUDISPLAY.
+            PERFORM Write_Report *>gumawa rin ng hardcopy sa RPTFILE.TXT bukod sa DISPLAY sa screen
+            IF RUN-MODE = "INTER"
+                PERFORM MENUDISPLAY
+            END-IF.
+
+        *>kunin ang lahat ng posibleng pares ng NUM elements (hindi lang ang pinaka-malaki), pagsunod-sunurin pababa
+        Full_Ratio_Report.
+            IF NUM-LOADED-SW NOT = "Y" AND RUN-MODE = "INTER"
+                DISPLAY " "
+                DISPLAY "LOAD LAST SAVED SET? (Y/N): " WITH NO ADVANCING
+                ACCEPT LOAD-CHOICE
+                IF LOAD-CHOICE = "Y" OR LOAD-CHOICE = "y"
+                    PERFORM Load_Last_Num_Record
+                END-IF
+            END-IF.
+            MOVE 0 TO RATIO-COUNT.
+            *> outer loop papareho ng Ordered_Pair, pero itinatala na ngayon ang LAHAT ng pares, hindi lang ang pinaka-malaki
+            PERFORM VARYING COUNTER3 FROM 1 BY 1 UNTIL COUNTER3 > 5
+                MOVE NUM(COUNTER3) TO Current
+                PERFORM VARYING diff FROM 1 BY 1 UNTIL diff > 5
+                    IF COUNTER3 NOT = diff
+                        IF NUM(diff) = 0
+                            DISPLAY "SKIPPED ZERO DIVISOR AT NUM("
+                                diff ")"
+                        ELSE
+                            COMPUTE RATIO-TEMP = Current / NUM(diff)
+                            IF RATIO-COUNT < 20
+                                ADD 1 TO RATIO-COUNT
+                                MOVE Current TO RATIO-OP1(RATIO-COUNT)
+                                MOVE NUM(diff) TO RATIO-OP2(RATIO-COUNT)
+                                MOVE RATIO-TEMP
+                                    TO RATIO-VALUE(RATIO-COUNT)
+                            END-IF
+                        END-IF
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+            *> bubble sort pababa ayon sa RATIO-VALUE, gamit ang parehong istilo ng inline PERFORM VARYING loop
+            PERFORM VARYING RANK-I FROM 1 BY 1
+                    UNTIL RANK-I > RATIO-COUNT
+                PERFORM VARYING RANK-J FROM 1 BY 1
+                        UNTIL RANK-J > RATIO-COUNT - RANK-I
+                    IF RATIO-VALUE(RANK-J) < RATIO-VALUE(RANK-J + 1)
+                        MOVE RATIO-OP1(RANK-J) TO RANK-TEMP-OP1
+                        MOVE RATIO-OP2(RANK-J) TO RANK-TEMP-OP2
+                        MOVE RATIO-VALUE(RANK-J) TO RANK-TEMP-VAL
+                        MOVE RATIO-OP1(RANK-J + 1) TO RATIO-OP1(RANK-J)
+                        MOVE RATIO-OP2(RANK-J + 1) TO RATIO-OP2(RANK-J)
+                        MOVE RATIO-VALUE(RANK-J + 1)
+                            TO RATIO-VALUE(RANK-J)
+                        MOVE RANK-TEMP-OP1 TO RATIO-OP1(RANK-J + 1)
+                        MOVE RANK-TEMP-OP2 TO RATIO-OP2(RANK-J + 1)
+                        MOVE RANK-TEMP-VAL TO RATIO-VALUE(RANK-J + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+            DISPLAY " ".
+            DISPLAY "FULL RANKED RATIO REPORT (GREATEST TO LEAST)".
+            PERFORM VARYING RANK-I FROM 1 BY 1
+                    UNTIL RANK-I > RATIO-COUNT
+                MOVE RATIO-VALUE(RANK-I) TO RATIO-DISPLAY
+                DISPLAY RANK-I ". (" RATIO-OP1(RANK-I) ","
+                    RATIO-OP2(RANK-I) ") = " RATIO-DISPLAY
+            END-PERFORM.
+            PERFORM Write_Full_Ratio_Report *>gumawa rin ng hardcopy sa RPTFILE.TXT
+            IF RUN-MODE = "INTER"
+                PERFORM MENUDISPLAY
+            END-IF.
+
+        *>printable hardcopy ng full ranked ratio report papunta sa RPTFILE.TXT
+        Write_Full_Ratio_Report.
+            OPEN EXTEND REPORTFILE
+            IF REPORT-FILE-STATUS = "35"
+                OPEN OUTPUT REPORTFILE
+            END-IF
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE 1 TO REPORT-PTR
+            STRING "===== FULL RANKED RATIO REPORT - RUN DATE "
+                       DELIMITED BY SIZE
+                   RUN-DATE DELIMITED BY SIZE
+                   " - OPERATOR " DELIMITED BY SIZE
+                   OPERATOR-ID DELIMITED BY SIZE
+                   " =====" DELIMITED BY SIZE
+                INTO REPORT-LINE WITH POINTER REPORT-PTR
+            END-STRING
+            WRITE REPORT-RECORD FROM REPORT-LINE
+
+            PERFORM VARYING RANK-I FROM 1 BY 1
+                    UNTIL RANK-I > RATIO-COUNT
+                MOVE SPACES TO REPORT-LINE
+                MOVE 1 TO REPORT-PTR
+                MOVE RATIO-VALUE(RANK-I) TO RATIO-DISPLAY
+                STRING RANK-I DELIMITED BY SIZE
+                       ". (" DELIMITED BY SIZE
+                       RATIO-OP1(RANK-I) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       RATIO-OP2(RANK-I) DELIMITED BY SIZE
+                       ") = " DELIMITED BY SIZE
+                       RATIO-DISPLAY DELIMITED BY SIZE
+                    INTO REPORT-LINE WITH POINTER REPORT-PTR
+                END-STRING
+                WRITE REPORT-RECORD FROM REPORT-LINE
+            END-PERFORM.
+
+            CLOSE REPORTFILE.
+
+        *>isulat ang NUM array at OP/GreatestRatio bilang CSV row sa EXTRACT.CSV, para sa downstream reporting system
+        Export_Extract.
+            IF NUM-LOADED-SW NOT = "Y" AND RUN-MODE = "INTER"
+                DISPLAY " "
+                DISPLAY "LOAD LAST SAVED SET? (Y/N): " WITH NO ADVANCING
+                ACCEPT LOAD-CHOICE
+                IF LOAD-CHOICE = "Y" OR LOAD-CHOICE = "y"
+                    PERFORM Load_Last_Num_Record
+                END-IF
+            END-IF.
+            *>huwag i-export kung hindi pa talaga na-Ordered_Pair ang kasalukuyang NUM set - iwasan ang 0/0 na fabricated result
+            IF RATIO-READY-SW NOT = "Y"
+                DISPLAY " "
+                DISPLAY "NO RATIO YET - RUN [3] ORDERED PAIR FIRST."
+            ELSE
+                MOVE "N" TO EXTRACT-NEW-SW
+                OPEN INPUT EXTRACTFILE *>tinitignan muna kung bago pa lang ang file, para sulatan ng CSV header
+                IF EXTRACT-FILE-STATUS NOT = "00"
+                    MOVE "Y" TO EXTRACT-NEW-SW
+                END-IF
+                CLOSE EXTRACTFILE
+                OPEN EXTEND EXTRACTFILE
+                IF EXTRACT-NEW-SW = "Y"
+                    MOVE SPACES TO EXTRACT-LINE
+                    STRING
+                        "NUM1,NUM2,NUM3,NUM4,NUM5,OP1,OP2,GREATESTRATIO"
+                            DELIMITED BY SIZE
+                        INTO EXTRACT-LINE
+                    END-STRING
+                    WRITE EXTRACT-RECORD FROM EXTRACT-LINE
+                END-IF
+                MOVE SPACES TO EXTRACT-LINE
+                MOVE 1 TO EXTRACT-PTR
+                PERFORM VARYING EXT-INDEX FROM 1 BY 1
+                        UNTIL EXT-INDEX > 5
+                    STRING NUM(EXT-INDEX) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                        INTO EXTRACT-LINE WITH POINTER EXTRACT-PTR
+                    END-STRING
+                END-PERFORM
+                *>hiwalay na walang-suppression na picture para walang leading space sa CSV field, di tulad ng RATIO-DISPLAY
+                MOVE GreatestRatio TO RATIO-CSV-DISPLAY
+                STRING OP(1) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       OP(2) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       RATIO-CSV-DISPLAY DELIMITED BY SIZE
+                    INTO EXTRACT-LINE WITH POINTER EXTRACT-PTR
+                END-STRING
+                WRITE EXTRACT-RECORD FROM EXTRACT-LINE
+                CLOSE EXTRACTFILE
+                DISPLAY " "
+                DISPLAY "EXPORTED CURRENT SET TO EXTRACT.CSV"
+            END-IF.
+            IF RUN-MODE = "INTER"
+                PERFORM MENUDISPLAY
+            END-IF.
